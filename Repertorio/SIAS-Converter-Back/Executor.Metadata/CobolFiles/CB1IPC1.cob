@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB1IPC1.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AVISOS DE CREDITO SEM PARCELA PAGA CORRESPONDENTE - PENDENTES EM
+      *- SUSPENSO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  NRAVISO                            PIC X(254).
+           77  DTAVISO                            PIC X(254).
+           77  SDOATU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           BCOAVISO
+           AGEAVISO
+           NRAVISO
+           DTAVISO
+           SDOATU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.BCOAVISO, A.AGEAVISO, A.NRAVISO, A.DTAVISO, A.SDOATU FROM seguros.v0avisos_saldos A WHERE A.DTAVISO = :DTMOVABE AND NOT EXISTS (SELECT 1 FROM seguros.v1parcela P WHERE P.bcocobr = A.bcoaviso AND P.agecobr = A.ageaviso AND P.nraviso = A.nraviso AND P.situacao = '1') ORDER BY A.BCOAVISO, A.AGEAVISO, A.NRAVISO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
