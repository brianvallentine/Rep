@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB4BP34.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- PRIORIZA COBRANCA PELAS PARCELAS MAIS PROXIMAS DO CANCELAMENTO
+      *- AUTOMATICO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  NRTIT                              PIC X(254).
+           77  VLPRMTOT                           PIC X(254).
+           77  VLACRESCIMO                        PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  DTVENCTO                           PIC X(254).
+           77  DT-NOVENCTO                        PIC X(254).
+           77  DT-CANCPREV                        PIC X(254).
+           77  QTDIAS-P-CANCEL                    PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           NRTIT
+           VLPRMTOT
+           VLACRESCIMO
+           SITUACAO
+           DTVENCTO
+           DT-NOVENCTO
+           DT-CANCPREV
+           QTDIAS-P-CANCEL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT NRTIT, VLPRMTOT, VLACRESCIMO, SITUACAO, DTVENCTO, DT_NOVENCTO, DT_CANCPREV, (DAYS(DT_CANCPREV) - DAYS(:DTMOVABE)) AS QTDIAS_P_CANCEL FROM seguros.v0parcela_devedor WHERE situacao <> '1' ORDER BY DT_CANCPREV ASC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
