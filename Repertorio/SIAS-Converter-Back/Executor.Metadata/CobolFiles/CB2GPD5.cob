@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPD5.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- INCLUSAO DE BANCO/AGENCIA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BANCO                              PIC X(254).
+           77  AGENCIA                            PIC X(254).
+           77  DIGITO                             PIC X(254).
+           77  NOMEBCO                            PIC X(254).
+           77  NOME-ABREVIADO                     PIC X(254).
+           77  NOMEAGE                            PIC X(254).
+           77  TIPOBCO                            PIC X(254).
+           77  NRCONTAC                           PIC X(254).
+           77  ENDERBCO                           PIC X(254).
+           77  CEP                                PIC X(254).
+           77  CIDADE                             PIC X(254).
+           77  ESTADO                             PIC X(254).
+           77  TELEFONE                           PIC X(254).
+           77  SITUACAO                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BANCO
+           AGENCIA
+           DIGITO
+           NOMEBCO
+           NOME-ABREVIADO
+           NOMEAGE
+           TIPOBCO
+           NRCONTAC
+           ENDERBCO
+           CEP
+           CIDADE
+           ESTADO
+           TELEFONE
+           SITUACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v1banco (BANCO, AGENCIA, DIGITO, NOMEBCO, NOME_ABREVIADO, NOMEAGE, TIPOBCO, NRCONTAC, ENDERBCO, CEP, CIDADE, ESTADO, TELEFONE, SITUACAO) VALUES (:BANCO, :AGENCIA, :DIGITO, :NOMEBCO, :NOME-ABREVIADO, :NOMEAGE, :TIPOBCO, :NRCONTAC, :ENDERBCO, :CEP, :CIDADE, :ESTADO, :TELEFONE, :SITUACAO) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
