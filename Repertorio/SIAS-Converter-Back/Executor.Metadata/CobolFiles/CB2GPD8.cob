@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPD8.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- APLICACAO AUTOMATICA EM LOTE DE NOTAS DE CREDITO PENDENTES NA
+      *- PARCELA MAIS ANTIGA EM ABERTO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOSC                           PIC X(254).
+           77  NRPARCELC                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOSC
+           NRPARCELC.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.v0notascred SET SITUACAO = '1', NRENDOSR = (SELECT P.NRENDOS FROM seguros.v1parcela P WHERE P.num_apolice = v0notascred.num_apolice AND P.situacao <> '1' AND NOT EXISTS (SELECT 1 FROM seguros.v0notascred N WHERE N.num_apolice = P.num_apolice AND N.nrendosr = P.nrendos AND N.nrparcelr = P.nrparcel AND N.situacao = '1') ORDER BY P.DTVENCTO ASC, P.NRENDOS ASC, P.NRPARCEL ASC FETCH FIRST 1 ROW ONLY), NRPARCELR = (SELECT P.NRPARCEL FROM seguros.v1parcela P WHERE P.num_apolice = v0notascred.num_apolice AND P.situacao <> '1' AND NOT EXISTS (SELECT 1 FROM seguros.v0notascred N WHERE N.num_apolice = P.num_apolice AND N.nrendosr = P.nrendos AND N.nrparcelr = P.nrparcel AND N.situacao = '1') ORDER BY P.DTVENCTO ASC, P.NRENDOS ASC, P.NRPARCEL ASC FETCH FIRST 1 ROW ONLY), OCORHIST = OCORHIST + 1, TIMESTAMP = current timestamp WHERE num_apolice = :NUM-APOLICE AND nrendosc = :NRENDOSC AND nrparcelc = :NRPARCELC AND situacao = '0' END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
