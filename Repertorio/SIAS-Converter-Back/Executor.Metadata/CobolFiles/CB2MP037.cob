@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2MP037.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RECONCILIACAO DIARIA DE MOVIMENTO DE PREMIO POR OPERACAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVTO                            PIC X(254).
+           77  OPERACAO                           PIC X(254).
+           77  PRM-TARIFARIO-TOT                  PIC X(254).
+           77  VLPRMLIQ-TOT                       PIC X(254).
+           77  VLADIFRA-TOT                       PIC X(254).
+           77  VLCUSEMI-TOT                       PIC X(254).
+           77  VLIOCC-TOT                         PIC X(254).
+           77  VLPRMTOT-TOT                       PIC X(254).
+           77  QTDE                               PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVTO
+           OPERACAO
+           PRM-TARIFARIO-TOT
+           VLPRMLIQ-TOT
+           VLADIFRA-TOT
+           VLCUSEMI-TOT
+           VLIOCC-TOT
+           VLPRMTOT-TOT
+           QTDE.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT OPERACAO, DTMOVTO, SUM(PRM_TARIFARIO) AS PRM_TARIFARIO_TOT, SUM(VLPRMLIQ) AS VLPRMLIQ_TOT, SUM(VLADIFRA) AS VLADIFRA_TOT, SUM(VLCUSEMI) AS VLCUSEMI_TOT, SUM(VLIOCC) AS VLIOCC_TOT, SUM(VLPRMTOT) AS VLPRMTOT_TOT, COUNT(*) AS QTDE FROM seguros.v0histoparc WHERE dtmovto = :DTMOVTO GROUP BY OPERACAO, DTMOVTO ORDER BY OPERACAO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
