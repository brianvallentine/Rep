@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC08P86.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AUDITORIA - GRAVA VALORES ANTERIOR/NOVO ANTES DO UPDATE EM
+      *- AC08P85
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CONGENER                           PIC X(254).
+           77  DTMOVTO-AC                         PIC X(254).
+           77  VALOR-EDI-ANT                      PIC X(254).
+           77  VALOR-USS-ANT                      PIC X(254).
+           77  VLEQPVNDA-ANT                      PIC X(254).
+           77  VLDESPADM-ANT                      PIC X(254).
+           77  OUTRDEBIT-ANT                      PIC X(254).
+           77  OUTRCREDT-ANT                      PIC X(254).
+           77  VALOR-EDI-NOVO                     PIC X(254).
+           77  VALOR-USS-NOVO                     PIC X(254).
+           77  VLEQPVNDA-NOVO                     PIC X(254).
+           77  VLDESPADM-NOVO                     PIC X(254).
+           77  OUTRDEBIT-NOVO                     PIC X(254).
+           77  OUTRCREDT-NOVO                     PIC X(254).
+           77  CODUSU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CONGENER
+           DTMOVTO-AC
+           VALOR-EDI-ANT
+           VALOR-USS-ANT
+           VLEQPVNDA-ANT
+           VLDESPADM-ANT
+           OUTRDEBIT-ANT
+           OUTRCREDT-ANT
+           VALOR-EDI-NOVO
+           VALOR-USS-NOVO
+           VLEQPVNDA-NOVO
+           VLDESPADM-NOVO
+           OUTRDEBIT-NOVO
+           OUTRCREDT-NOVO
+           CODUSU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0cosced_cheque_hist (CONGENER, DTMOVTO_AC, VALOR_EDI_ANT, VALOR_USS_ANT, VLEQPVNDA_ANT, VLDESPADM_ANT, OUTRDEBIT_ANT, OUTRCREDT_ANT, VALOR_EDI_NOVO, VALOR_USS_NOVO, VLEQPVNDA_NOVO, VLDESPADM_NOVO, OUTRDEBIT_NOVO, OUTRCREDT_NOVO, CODUSU, TIMESTAMP) VALUES (:CONGENER, :DTMOVTO-AC, :VALOR-EDI-ANT, :VALOR-USS-ANT, :VLEQPVNDA-ANT, :VLDESPADM-ANT, :OUTRDEBIT-ANT, :OUTRCREDT-ANT, :VALOR-EDI-NOVO, :VALOR-USS-NOVO, :VLEQPVNDA-NOVO, :VLDESPADM-NOVO, :OUTRDEBIT-NOVO, :OUTRCREDT-NOVO, :CODUSU, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
