@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB4BP35.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- PROPOSTAS PROXIMAS DO FIM DA VIGENCIA PROVISORIA SEM APOLICE
+      *- EMITIDA CORRESPONDENTE
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  QTDIAS-ALERTA                      PIC X(254).
+           77  NUM-APOLICE                       PIC X(254).
+           77  PREMIO-TOTAL-PAGO                  PIC X(254).
+           77  PREMIO-TOTAL-DEV                   PIC X(254).
+           77  QTD-DIAS-COBERTOS                  PIC X(254).
+           77  DATA-FIM-VIG-PROP                  PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           QTDIAS-ALERTA
+           NUM-APOLICE
+           PREMIO-TOTAL-PAGO
+           PREMIO-TOTAL-DEV
+           QTD-DIAS-COBERTOS
+           DATA-FIM-VIG-PROP.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT NUM_APOLICE, PREMIO_TOTAL_PAGO, PREMIO_TOTAL_DEV, QTD_DIAS_COBERTOS, DATA_FIM_VIG_PROP FROM seguros.cb_apolice_vigprop WHERE DATA_CANCELAMENTO IS NULL AND DATA_FIM_VIG_PROP <= (:DTMOVABE + :QTDIAS-ALERTA DAYS) AND NOT EXISTS (SELECT 1 FROM seguros.v1apolice AP WHERE AP.num_apolice = cb_apolice_vigprop.num_apolice) ORDER BY DATA_FIM_VIG_PROP ASC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
