@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPF6.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- DECODIFICA CODIGO DE REJEICAO CDERRO01-06 DO FOLLOWUP
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CDERRO                             PIC X(254).
+           77  DSERRO                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CDERRO
+           DSERRO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CDERRO, DSERRO FROM seguros.v0cdrejeicao WHERE cderro = :CDERRO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
