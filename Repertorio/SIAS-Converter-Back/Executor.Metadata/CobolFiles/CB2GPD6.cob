@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPD6.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- ALTERACAO DE BANCO/AGENCIA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BANCO                              PIC X(254).
+           77  AGENCIA                            PIC X(254).
+           77  DIGITO                             PIC X(254).
+           77  NOMEBCO                            PIC X(254).
+           77  NOME-ABREVIADO                     PIC X(254).
+           77  NOMEAGE                            PIC X(254).
+           77  TIPOBCO                            PIC X(254).
+           77  NRCONTAC                           PIC X(254).
+           77  ENDERBCO                           PIC X(254).
+           77  CEP                                PIC X(254).
+           77  CIDADE                             PIC X(254).
+           77  ESTADO                             PIC X(254).
+           77  TELEFONE                           PIC X(254).
+           77  SITUACAO                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BANCO
+           AGENCIA
+           DIGITO
+           NOMEBCO
+           NOME-ABREVIADO
+           NOMEAGE
+           TIPOBCO
+           NRCONTAC
+           ENDERBCO
+           CEP
+           CIDADE
+           ESTADO
+           TELEFONE
+           SITUACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.v1banco SET NOMEBCO = :NOMEBCO, NOME_ABREVIADO = :NOME-ABREVIADO, NOMEAGE = :NOMEAGE, TIPOBCO = :TIPOBCO, NRCONTAC = :NRCONTAC, ENDERBCO = :ENDERBCO, CEP = :CEP, CIDADE = :CIDADE, ESTADO = :ESTADO, TELEFONE = :TELEFONE, SITUACAO = :SITUACAO WHERE banco = :BANCO AND agencia = :AGENCIA AND digito = :DIGITO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
