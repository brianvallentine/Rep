@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC51P31.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA HISTORICO ANTES DA EXCLUSAO EXECUTADA POR AC51P30
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  DATA-SOLICITACAO                   PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  PERI-INICIAL                       PIC X(254).
+           77  PERI-FINAL                         PIC X(254).
+           77  CODUSU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           IDSISTEM
+           CODRELAT
+           DATA-SOLICITACAO
+           CONGENER
+           PERI-INICIAL
+           PERI-FINAL
+           CODUSU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0relatorios_cancel (IDSISTEM, CODRELAT, DATA_SOLICITACAO, CONGENER, PERI_INICIAL, PERI_FINAL, CODUSU, COD_USU_CANCEL, DTHR_CANCEL) SELECT IDSISTEM, CODRELAT, DATA_SOLICITACAO, CONGENER, PERI_INICIAL, PERI_FINAL, CODUSU, :CODUSU, current timestamp FROM seguros.v0relatorios WHERE idsistem = :IDSISTEM and codrelat = :CODRELAT and data_solicitacao = :DATA-SOLICITACAO and congener = :CONGENER and peri_inicial = :PERI-INICIAL and peri_final = :PERI-FINAL and codusu = :CODUSU END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
