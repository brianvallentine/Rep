@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2UPE4.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- PRODUTORES COM REGISTRO/VIGENCIA VENCIDO OU A VENCER x APOLICES
+      *- EM ABERTO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  QTDIAS-ALERTA                      PIC X(254).
+           77  CODPDT                             PIC X(254).
+           77  RGSUSEP                            PIC X(254).
+           77  DATVIG                             PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  QTDE-APOL-ABERTA                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           QTDIAS-ALERTA
+           CODPDT
+           RGSUSEP
+           DATVIG
+           SITUACAO
+           QTDE-APOL-ABERTA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT P.CODPDT, P.RGSUSEP, P.DATVIG, P.SITUACAO, (SELECT COUNT(*) FROM seguros.v1apolice A WHERE A.codpdt = P.codpdt AND A.situacao = '1') AS QTDE_APOL_ABERTA FROM seguros.v1produtor P WHERE P.DATVIG < (:DTMOVABE + :QTDIAS-ALERTA DAYS) ORDER BY P.DATVIG END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
