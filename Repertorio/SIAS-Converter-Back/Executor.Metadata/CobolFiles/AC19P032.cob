@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC19P032.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- CONSULTA SITUACAO DO PEDIDO DE RELATORIO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUSU                             PIC X(254).
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  DATA-SOLICITACAO                   PIC X(254).
+           77  SITU-PROC                          PIC X(254).
+           77  DTHR-CONCLUSAO                     PIC X(254).
+           77  TIMESTAMP                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUSU
+           IDSISTEM
+           CODRELAT
+           DATA-SOLICITACAO
+           SITU-PROC
+           DTHR-CONCLUSAO
+           TIMESTAMP.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CODUSU, IDSISTEM, CODRELAT, DATA_SOLICITACAO, SITU_PROC, DTHR_CONCLUSAO, TIMESTAMP FROM seguros.v0relatorios WHERE codusu = :CODUSU AND idsistem = :IDSISTEM AND codrelat = :CODRELAT AND data_solicitacao = :DATA-SOLICITACAO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
