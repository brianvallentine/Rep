@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP231.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- DECODIFICA COD_RETORNO_CEF E INFORMA SE E ELEGIVEL A
+      *- REAPRESENTACAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-RETORNO-CEF                    PIC X(254).
+           77  DSRETORNO                          PIC X(254).
+           77  IND-RETENTATIVA                    PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-RETORNO-CEF
+           DSRETORNO
+           IND-RETENTATIVA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT COD_RETORNO_CEF, DSRETORNO, IND_RETENTATIVA FROM seguros.v0cdretornocef WHERE cod_retorno_cef = :COD-RETORNO-CEF END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
