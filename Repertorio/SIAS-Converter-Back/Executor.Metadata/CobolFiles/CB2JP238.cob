@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP238.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- MARCA CHECKPOINT DE PROCESSAMENTO DO REGISTRO DE EMISSAO SIGCB
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-SITUACAO                       PIC X(254).
+           77  NUM-IDLG                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-SITUACAO
+           NUM-IDLG.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE SEGUROS.GE_CONTROLE_EMISSAO_SIGCB SET COD_SITUACAO = :COD-SITUACAO WHERE num_idlg = :NUM-IDLG END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
