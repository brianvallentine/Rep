@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI14P052.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RECUPERA MODELO SALVO PARA RESSUBMETER PEDIDO - CALLER APLICA A
+      *- NOVA DATA_REFERENCIA NO PEDIDO GERADO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NOME-MODELO                        PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  ORGAO                              PIC X(254).
+           77  FONTE                              PIC X(254).
+           77  RAMO                               PIC X(254).
+           77  MODALIDA                           PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  NRPARCEL                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NOME-MODELO
+           CODUSU
+           IDSISTEM
+           CODRELAT
+           ORGAO
+           FONTE
+           RAMO
+           MODALIDA
+           CONGENER
+           NUM-APOLICE
+           NRENDOS
+           NRPARCEL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT IDSISTEM, CODRELAT, ORGAO, FONTE, RAMO, MODALIDA, CONGENER, NUM_APOLICE, NRENDOS, NRPARCEL FROM seguros.v0relatorios_modelo WHERE nome_modelo = :NOME-MODELO AND codusu = :CODUSU END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
