@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPAD.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RECONCILIACAO DE AVISO DE CREDITO x PREMIO APLICADO NO HISTORICO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  NRAVISO                            PIC X(254).
+           77  VLIOCC                             PIC X(254).
+           77  VLDESPES                           PIC X(254).
+           77  VLPRMLIQ                           PIC X(254).
+           77  VLPRMTOT                           PIC X(254).
+           77  VLPRMTOT-APLICADO                  PIC X(254).
+           77  DIFERENCA                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BCOAVISO
+           AGEAVISO
+           NRAVISO
+           VLIOCC
+           VLDESPES
+           VLPRMLIQ
+           VLPRMTOT
+           VLPRMTOT-APLICADO
+           DIFERENCA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.VLIOCC, A.VLDESPES, A.VLPRMLIQ, A.VLPRMTOT, SUM(H.VLPRMTOT) AS VLPRMTOT_APLICADO, (A.VLPRMTOT - SUM(H.VLPRMTOT)) AS DIFERENCA FROM seguros.v1avisocred A, seguros.v0histoparc H WHERE A.bcoaviso = :BCOAVISO AND A.ageaviso = :AGEAVISO AND A.nraviso = :NRAVISO AND H.bcocobr = A.bcoaviso AND H.agecobr = A.ageaviso AND H.nraviso = A.nraviso GROUP BY A.VLIOCC, A.VLDESPES, A.VLPRMLIQ, A.VLPRMTOT END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
