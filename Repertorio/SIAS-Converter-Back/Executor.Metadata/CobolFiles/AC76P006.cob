@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC76P006.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- LISTA TODOS OS ITENS DE COBERTURA DA APOLICE, NAO SOMENTE ITEM
+      *- ZERO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  RAMOFR                             PIC X(254).
+           77  MODALIFR                           PIC X(254).
+           77  COD-COBERTURA                      PIC X(254).
+           77  NUM-ITEM                           PIC X(254).
+           77  DATA-INIVIGENCIA                   PIC X(254).
+           77  DATA-TERVIGENCIA                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOS
+           RAMOFR
+           MODALIFR
+           COD-COBERTURA
+           NUM-ITEM
+           DATA-INIVIGENCIA
+           DATA-TERVIGENCIA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT RAMOFR, MODALIFR, COD_COBERTURA, NUM_ITEM, DATA_INIVIGENCIA, DATA_TERVIGENCIA FROM seguros.v1coberapol WHERE num_apolice = :NUM-APOLICE AND nrendos = :NRENDOS ORDER BY RAMOFR, MODALIFR, NUM_ITEM, COD_COBERTURA END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
