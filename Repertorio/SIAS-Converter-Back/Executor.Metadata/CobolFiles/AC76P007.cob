@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC76P007.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- HISTORICO DE TAXAS DE COMISSAO DO CORRETOR POR RAMO/MODALIDADE
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                       PIC X(254).
+           77  CODCORR                           PIC X(254).
+           77  CODSUBES                           PIC X(254).
+           77  RAMOFR                            PIC X(254).
+           77  MODALIFR                           PIC X(254).
+           77  PCPARCOR                           PIC X(254).
+           77  PCCOMCOR                           PIC X(254).
+           77  TIPCOM                             PIC X(254).
+           77  INDCRT                             PIC X(254).
+           77  DTINIVIG                           PIC X(254).
+           77  DTTERVIG                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           CODCORR
+           CODSUBES
+           RAMOFR
+           MODALIFR
+           PCPARCOR
+           PCCOMCOR
+           TIPCOM
+           INDCRT
+           DTINIVIG
+           DTTERVIG.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT PCPARCOR, PCCOMCOR, TIPCOM, INDCRT, DTINIVIG, DTTERVIG FROM seguros.v1apolcorret WHERE num_apolice = :NUM-APOLICE AND codcorr = :CODCORR AND codsubes = :CODSUBES AND ramofr = :RAMOFR AND modalifr = :MODALIFR ORDER BY DTINIVIG DESC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
