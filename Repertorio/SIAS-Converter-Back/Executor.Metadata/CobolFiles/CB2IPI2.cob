@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2IPI2.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- LANCAMENTOS DE COMISSAO FORA DA JANELA HORAINICPCCOMSEG
+      *- CONFIGURADA PARA O RAMO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  RAMO                               PIC X(254).
+           77  MODALIDA                           PIC X(254).
+           77  OPERACAO                           PIC X(254).
+           77  TIMESTAMP                          PIC X(254).
+           77  HORAINICPCCOMSEG                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           RAMO
+           MODALIDA
+           OPERACAO
+           TIMESTAMP
+           HORAINICPCCOMSEG.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.RAMO, A.MODALIDA, H.OPERACAO, H.TIMESTAMP, R.HORAINICPCCOMSEG FROM seguros.v0histoparc H, seguros.v1apolice A, seguros.v2ramo R WHERE H.num_apolice = A.num_apolice AND A.ramo = R.ramo AND A.modalida = R.modalida AND DATE(H.TIMESTAMP) = :DTMOVABE AND TIME(H.TIMESTAMP) < R.HORAINICPCCOMSEG END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
