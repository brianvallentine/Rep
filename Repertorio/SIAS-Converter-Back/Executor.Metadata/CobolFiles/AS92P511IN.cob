@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS92P511IN.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RETORNA TODOS OS TIPATZ DO USUARIO PARA O SISTEMA, NAO SOMENTE O
+      *- PRIMEIRO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUSU                             PIC X(254).
+           77  CODSIS                             PIC X(254).
+           77  TIPATZ                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUSU
+           CODSIS
+           TIPATZ.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT TIPATZ FROM seguros.v1tipoaut WHERE codusu = :CODUSU AND codsis = :CODSIS ORDER BY TIPATZ END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
