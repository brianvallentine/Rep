@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP362.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- EXTRATO PERIODICO DE COMISSAO POR CASA LOTERICA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-LOT-FENAL                      PIC X(254).
+           77  COD-LOT-CEF                        PIC X(254).
+           77  DTMOVABE-INI                       PIC X(254).
+           77  DTMOVABE-FIM                       PIC X(254).
+           77  QTDE-APOLICES                      PIC X(254).
+           77  PRM-TOTAL                          PIC X(254).
+           77  COMISSAO-DEVIDA                    PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-LOT-FENAL
+           COD-LOT-CEF
+           DTMOVABE-INI
+           DTMOVABE-FIM
+           QTDE-APOLICES
+           PRM-TOTAL
+           COMISSAO-DEVIDA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT L.COD_LOT_FENAL, L.COD_LOT_CEF, COUNT(V.NUM_APOLICE) AS QTDE_APOLICES, SUM(V.VLPRMTOT) AS PRM_TOTAL, SUM(V.VLPRMTOT * L.TAXA_VLR_ATUAL / 100) AS COMISSAO_DEVIDA FROM SEGUROS.LOTERICO01 L, seguros.v0histoparc V WHERE L.cod_lot_fenal = :COD-LOT-FENAL AND L.cod_lot_cef = :COD-LOT-CEF AND V.NUM_APOLICE = L.NUM_APOLICE AND V.DTMOVTO BETWEEN :DTMOVABE-INI AND :DTMOVABE-FIM GROUP BY L.COD_LOT_FENAL, L.COD_LOT_CEF END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
