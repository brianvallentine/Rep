@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB51P035.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- IDENTIFICA CPF CADASTRADO SOB MAIS DE UM COD_PESSOA - CANDIDATOS
+      *- A UNIFICACAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CPF                                PIC X(254).
+           77  QTDE-CADASTROS                     PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CPF
+           QTDE-CADASTROS.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CPF, COUNT(DISTINCT COD_PESSOA) AS QTDE_CADASTROS FROM SEGUROS.GE_PESSOA_FISICA GROUP BY CPF HAVING COUNT(DISTINCT COD_PESSOA) > 1 END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
