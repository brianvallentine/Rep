@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI16P062.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- ATUALIZA SITUACAO E DATA DE PAGAMENTO DO REEMBOLSO A TERCEIRO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  SITUACAO                           PIC X(254).
+           77  DATA-PAGTO                         PIC X(254).
+           77  NUM-BILHETE                        PIC X(254).
+           77  SEQ-CONTA-BANCARIA                 PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           SITUACAO
+           DATA-PAGTO
+           NUM-BILHETE
+           SEQ-CONTA-BANCARIA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.va_pagto_rest_terceiro SET SITUACAO = :SITUACAO, DATA_PAGTO = :DATA-PAGTO WHERE num_bilhete = :NUM-BILHETE AND seq_conta_bancaria = :SEQ-CONTA-BANCARIA END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
