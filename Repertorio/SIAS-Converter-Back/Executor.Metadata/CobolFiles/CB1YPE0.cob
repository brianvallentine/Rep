@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB1YPE0.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- VERIFICA AVISO JA CADASTRADO - EXECUTAR ANTES DE CB1YPE1;
+      *- QT_EXISTENTE > 0 REJEITA/SINALIZA PARA REVISAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  NRAVISO                            PIC X(254).
+           77  QT-EXISTENTE                       PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BCOAVISO
+           AGEAVISO
+           NRAVISO
+           QT-EXISTENTE.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT COUNT(*) AS QT_EXISTENTE FROM seguros.v0avisos_saldos WHERE bcoaviso = :BCOAVISO AND ageaviso = :AGEAVISO AND nraviso = :NRAVISO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
