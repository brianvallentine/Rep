@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GP022.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA RESULTADO DA MALA DIRETA DE ATRASO (PAGO, CANCELADO, SEM
+      *- RETORNO)
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  RESULTADO-COBR                     PIC X(254).
+           77  NUM-APOLICE                        PIC X(254).
+           77  NUM-ENDOSSO                            PIC X(254).
+           77  NUM-PARCELA                           PIC X(254).
+           77  DATA-ENVIO                         PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           RESULTADO-COBR
+           NUM-APOLICE
+           NUM-ENDOSSO
+           NUM-PARCELA
+           DATA-ENVIO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.cb_mala_parcatraso SET RESULTADO_COBR = :RESULTADO-COBR WHERE num_apolice = :NUM-APOLICE AND num_endosso = :NUM-ENDOSSO AND num_parcela = :NUM-PARCELA AND data_envio = :DATA-ENVIO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
