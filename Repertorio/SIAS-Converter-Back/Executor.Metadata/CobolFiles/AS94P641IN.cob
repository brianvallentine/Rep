@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS94P641IN.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- LE LIMITE DIARIO CONFIGURAVEL DE AUTORIZACAO POR APLICACAO/TIPO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-APLICACAO                      PIC X(254).
+           77  TIPO-AUTORIZACAO                   PIC X(254).
+           77  QT-MAX-DIA                         PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-APLICACAO
+           TIPO-AUTORIZACAO
+           QT-MAX-DIA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT QT_MAX_DIA FROM seguros.v0limiteautoriz WHERE cod_aplicacao = :COD-APLICACAO AND tipo_autorizacao = :TIPO-AUTORIZACAO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
