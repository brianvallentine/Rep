@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC76P008.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- MANUTENCAO - INCLUI NOVA FAIXA DE VIGENCIA DE TAXA DE COMISSAO
+      *- DO CORRETOR
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                       PIC X(254).
+           77  CODCORR                           PIC X(254).
+           77  CODSUBES                           PIC X(254).
+           77  RAMOFR                            PIC X(254).
+           77  MODALIFR                           PIC X(254).
+           77  PCPARCOR                           PIC X(254).
+           77  PCCOMCOR                           PIC X(254).
+           77  TIPCOM                             PIC X(254).
+           77  INDCRT                             PIC X(254).
+           77  DTINIVIG                           PIC X(254).
+           77  DTTERVIG                           PIC X(254).
+           77  CODUSU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           CODCORR
+           CODSUBES
+           RAMOFR
+           MODALIFR
+           PCPARCOR
+           PCCOMCOR
+           TIPCOM
+           INDCRT
+           DTINIVIG
+           DTTERVIG
+           CODUSU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v1apolcorret (NUM_APOLICE, CODCORR, CODSUBES, RAMOFR, MODALIFR, PCPARCOR, PCCOMCOR, TIPCOM, INDCRT, DTINIVIG, DTTERVIG, CODUSU, TIMESTAMP) VALUES (:NUM-APOLICE, :CODCORR, :CODSUBES, :RAMOFR, :MODALIFR, :PCPARCOR, :PCCOMCOR, :TIPCOM, :INDCRT, :DTINIVIG, :DTTERVIG, :CODUSU, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
