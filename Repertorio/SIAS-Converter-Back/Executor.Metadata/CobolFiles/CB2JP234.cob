@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP234.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AUDITORIA DE ALTERACAO DE VENCIMENTO - EXECUTAR ANTES DO UPDATE
+      *- EM CB2JP372
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NUM-ENDOSSO                        PIC X(254).
+           77  NUM-PARCELA                        PIC X(254).
+           77  NUM-VENCTO                         PIC X(254).
+           77  DTA-VENCTO-ANT                     PIC X(254).
+           77  DTA-VENCTO-NOVO                    PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  MOTIVO                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NUM-ENDOSSO
+           NUM-PARCELA
+           NUM-VENCTO
+           DTA-VENCTO-ANT
+           DTA-VENCTO-NOVO
+           CODUSU
+           MOTIVO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.parcela_auto_compl_hist (NUM_APOLICE, NUM_ENDOSSO, NUM_PARCELA, NUM_VENCTO, DTA_VENCTO_ANT, DTA_VENCTO_NOVO, CODUSU, MOTIVO, TIMESTAMP) VALUES (:NUM-APOLICE, :NUM-ENDOSSO, :NUM-PARCELA, :NUM-VENCTO, :DTA-VENCTO-ANT, :DTA-VENCTO-NOVO, :CODUSU, :MOTIVO, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
