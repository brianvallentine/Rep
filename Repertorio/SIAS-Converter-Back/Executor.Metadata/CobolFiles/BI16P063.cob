@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI16P063.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RELATORIO DIARIO DE REEMBOLSOS A TERCEIRO - PENDENTES x
+      *- CONCLUIDOS
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  QTDE                               PIC X(254).
+           77  TOTAL-REG                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           SITUACAO
+           QTDE
+           TOTAL-REG.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT SITUACAO, COUNT(*) AS QTDE, SUM(1) AS TOTAL_REG FROM seguros.va_pagto_rest_terceiro WHERE DATE(DTH_CADASTRAMENTO) = :DTMOVABE GROUP BY SITUACAO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
