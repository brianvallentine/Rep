@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2IPD4.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- UTILIZACAO DE CAPACIDADE DO TRATADO DE RESSEGURO x LIMITE
+      *- CONTRATADO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  FONTE                              PIC X(254).
+           77  NRRCAP                             PIC X(254).
+           77  NRPROPOS                           PIC X(254).
+           77  NOME                               PIC X(254).
+           77  LIMITE-TRATADO                     PIC X(254).
+           77  VLR-COMPROMETIDO                   PIC X(254).
+           77  CAPACIDADE-DISPONIVEL              PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           FONTE
+           NRRCAP
+           NRPROPOS
+           NOME
+           LIMITE-TRATADO
+           VLR-COMPROMETIDO
+           CAPACIDADE-DISPONIVEL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT T.FONTE, T.NRRCAP, T.NRPROPOS, T.NOME, T.VLRCAP AS LIMITE_TRATADO, SUM(C.VLRCAP) AS VLR_COMPROMETIDO, (T.VLRCAP - SUM(C.VLRCAP)) AS CAPACIDADE_DISPONIVEL FROM seguros.v1rcap T, seguros.v1rcapcomp C WHERE T.fonte = :FONTE AND T.nrrcap = :NRRCAP AND C.fonte = T.fonte AND C.nrrcap = T.nrrcap GROUP BY T.FONTE, T.NRRCAP, T.NRPROPOS, T.NOME, T.VLRCAP END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
