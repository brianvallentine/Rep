@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC30P008.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- SALDO CORRENTE DO PLANO DE PARCELAMENTO - PAGO x ABERTO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  SLD-OTN-PAGO                       PIC X(254).
+           77  SLD-OTN-ABERTO                     PIC X(254).
+           77  SLD-OTN-TOTAL                      PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOS
+           SLD-OTN-PAGO
+           SLD-OTN-ABERTO
+           SLD-OTN-TOTAL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT SUM(CASE WHEN SITUACAO = '1' THEN OTNTOTAL ELSE 0 END) AS SLD_OTN_PAGO, SUM(CASE WHEN SITUACAO <> '1' THEN OTNTOTAL ELSE 0 END) AS SLD_OTN_ABERTO, SUM(OTNTOTAL) AS SLD_OTN_TOTAL FROM seguros.v1parcelasvg WHERE num_apolice = :NUM-APOLICE AND nrendos = :NRENDOS END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
