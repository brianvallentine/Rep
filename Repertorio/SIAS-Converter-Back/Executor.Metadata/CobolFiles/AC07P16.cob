@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC07P16.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AGING REPORT - CESSAO CHEQUES COSSEGURO CEDIDO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  DTMOVTO-AC                         PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  QTDIAS-ABERTO                      PIC X(254).
+           77  FAIXA-ATRASO                       PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           CONGENER
+           DTMOVTO-AC
+           SITUACAO
+           QTDIAS-ABERTO
+           FAIXA-ATRASO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT congener, dtmovto_ac, situacao, (DAYS(:DTMOVABE) - DAYS(dtmovto_ac)) AS QTDIAS_ABERTO, CASE WHEN (DAYS(:DTMOVABE) - DAYS(dtmovto_ac)) <= 30 THEN '01-30' WHEN (DAYS(:DTMOVABE) - DAYS(dtmovto_ac)) <= 60 THEN '31-60' WHEN (DAYS(:DTMOVABE) - DAYS(dtmovto_ac)) <= 90 THEN '61-90' ELSE '90+' END AS FAIXA_ATRASO FROM seguros.v0cosced_cheque WHERE (dtmovto_fi is null or dtmovto_fi = :DTMOVABE) and situacao in (' ','0','2') ORDER BY FAIXA_ATRASO DESC, congener END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
