@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP237.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- SELECIONA PRIMEIRO REGISTRO NAO PROCESSADO PARA RETOMAR EMISSAO
+      *- INTERROMPIDA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-SITUACAO                       PIC X(254).
+           77  NUM-IDLG                           PIC X(254).
+           77  NUM-PROPOSTA                       PIC X(254).
+           77  NUM-CERTIFICADO                    PIC X(254).
+           77  NUM-PARCELA                        PIC X(254).
+           77  COD-LINHA-DIGITAVEL                PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-SITUACAO
+           NUM-IDLG
+           NUM-PROPOSTA
+           NUM-CERTIFICADO
+           NUM-PARCELA
+           COD-LINHA-DIGITAVEL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT NUM_IDLG, NUM_PROPOSTA, NUM_CERTIFICADO, NUM_PARCELA, COD_LINHA_DIGITAVEL, COD_SITUACAO FROM SEGUROS.GE_CONTROLE_EMISSAO_SIGCB WHERE cod_situacao = :COD-SITUACAO ORDER BY NUM_IDLG END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
