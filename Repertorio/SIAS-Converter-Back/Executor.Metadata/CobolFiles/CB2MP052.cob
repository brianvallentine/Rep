@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2MP052.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- MONITORAMENTO DIARIO DE EMISSAO POR RAMO/CONGENERE - DETECTA
+      *- RAMO COM VOLUME ZERADO. O UNIVERSO DE RAMO/CONGENERE ESPERADO
+      *- E O QUE EMITIU NO DIA ANTERIOR, PARA QUE UM RAMO SEM NENHUMA
+      *- EMISSAO HOJE AINDA APARECA COM QTDE_EMITIDA = 0 EM VEZ DE
+      *- SIMPLESMENTE SUMIR DO GROUP BY
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  RAMO                               PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  QTDE-EMITIDA                       PIC X(254).
+           77  QTDE-OK                            PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           RAMO
+           CONGENER
+           QTDE-EMITIDA
+           QTDE-OK.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT P.RAMO, P.CONGENER, COALESCE(T.QTDE_EMITIDA, 0) AS QTDE_EMITIDA, COALESCE(T.QTDE_OK, 0) AS QTDE_OK FROM (SELECT DISTINCT RAMO, CONGENER FROM seguros.v0emisdiaria WHERE DATE(TIMESTAMP) = (:DTMOVABE - 1 DAYS)) P LEFT JOIN (SELECT RAMO, CONGENER, COUNT(*) AS QTDE_EMITIDA, SUM(CASE WHEN SITUACAO = '1' THEN 1 ELSE 0 END) AS QTDE_OK FROM seguros.v0emisdiaria WHERE DATE(TIMESTAMP) = :DTMOVABE GROUP BY RAMO, CONGENER) T ON T.RAMO = P.RAMO AND T.CONGENER = P.CONGENER ORDER BY P.RAMO, P.CONGENER END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
