@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP232.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- MOVE APOLICE PARA FILA DE COBRANCA MANUAL QUANDO COD_RETORNO_CEF
+      *- E TERMINAL - V0APOLCOB NAO TEM COLUNA DE SITUACAO/STATUS, A FILA
+      *- DE COBRANCA E CONTROLADA PELO PROPRIO TIPO_COBRANCA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  MOTIVO                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOS
+           MOTIVO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.v0apolcob SET TIPO_COBRANCA = 'M' WHERE num_apolice = :NUM-APOLICE AND nrendos = :NRENDOS END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
