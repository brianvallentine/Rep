@@ -69,7 +69,7 @@ DATA-REFERENCIA
       *--------------*                                                          
        0000-PRINCIPAL.                                                          
       *--------------*                                                       
-               EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0relatorios (CODUSU, DATA_SOLICITACAO, IDSISTEM, CODRELAT, NRCOPIAS, QUANTIDADE, PERI_INICIAL, PERI_FINAL, DATA_REFERENCIA, MES_REFERENCIA, ANO_REFERENCIA, ORGAO, FONTE, CODPDT, RAMO, MODALIDA, CONGENER, NUM_APOLICE, NRENDOS, NRPARCEL, NRCERTIF, NRTIT, CODSUBES, OPERACAO, COD_PLANO, OCORHIST, APOLIDER, ENDOSLID, NUM_PARC_LIDER, NUM_SINISTRO, NUM_SINI_LIDER, NUM_ORDEM, CODUNIMO, CORRECAO, SITUACAO, PREVIA_DEFINITIVA, ANAL_RESUMO, cod_empresa, PERI_RENOVACAO, PCT_AUMENTO, TIMESTAMP) VALUES (:CODUSU, :DATA_SOLICITACAO, :IDSISTEM, :CODRELAT, 0, 0, :PERI_INICIAL, :PERI_FINAL, :DATA_REFERENCIA, 0, 0, 0, 0, 0, 0, 0, :CONGENER, 0, 0, 0, 0, 0, 0, 0, 0, 0, ' ', ' ', 0, 0, ' ', 0, :CODUNIMO, :CORRECAO, ' ', ' ', ' ', 0, 0, 0, current timestamp) END-EXEC                                                              
+               EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0relatorios (CODUSU, DATA_SOLICITACAO, IDSISTEM, CODRELAT, NRCOPIAS, QUANTIDADE, PERI_INICIAL, PERI_FINAL, DATA_REFERENCIA, MES_REFERENCIA, ANO_REFERENCIA, ORGAO, FONTE, CODPDT, RAMO, MODALIDA, CONGENER, NUM_APOLICE, NRENDOS, NRPARCEL, NRCERTIF, NRTIT, CODSUBES, OPERACAO, COD_PLANO, OCORHIST, APOLIDER, ENDOSLID, NUM_PARC_LIDER, NUM_SINISTRO, NUM_SINI_LIDER, NUM_ORDEM, CODUNIMO, CORRECAO, SITUACAO, PREVIA_DEFINITIVA, ANAL_RESUMO, cod_empresa, PERI_RENOVACAO, PCT_AUMENTO, SITU_PROC, DTHR_CONCLUSAO, TIMESTAMP) VALUES (:CODUSU, :DATA_SOLICITACAO, :IDSISTEM, :CODRELAT, 0, 0, :PERI_INICIAL, :PERI_FINAL, :DATA_REFERENCIA, 0, 0, 0, 0, 0, 0, 0, :CONGENER, 0, 0, 0, 0, 0, 0, 0, 0, 0, ' ', ' ', 0, 0, ' ', 0, :CODUNIMO, :CORRECAO, ' ', ' ', ' ', 0, 0, 0, '0', null, current timestamp) END-EXEC
       *    
            OPEN CUR1.	  
            STOP RUN.                                                            
