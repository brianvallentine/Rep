@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPC9.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- DESFAZ MATCH DE NOTA DE CREDITO - VOLTA SITUACAO PARA PENDENTE
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOSC                           PIC X(254).
+           77  NRPARCELC                          PIC X(254).
+           77  NRENDOSR                           PIC X(254).
+           77  NRPARCELR                          PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  MOTIVO                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOSC
+           NRPARCELC
+           NRENDOSR
+           NRPARCELR
+           CODUSU
+           MOTIVO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.v0notascred SET SITUACAO = '0', OCORHIST = OCORHIST + 1, TIMESTAMP = current timestamp WHERE num_apolice = :NUM-APOLICE AND nrendosc = :NRENDOSC AND nrparcelc = :NRPARCELC AND nrendosr = :NRENDOSR AND nrparcelr = :NRPARCELR END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
