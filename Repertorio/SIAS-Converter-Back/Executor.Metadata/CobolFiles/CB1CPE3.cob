@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB1CPE3.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RECONCILIACAO DE SALDO - SINALIZA AVISO QUANDO SDOATU NAO
+      *- CONFERE COM O SALDO ESPERADO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  NRAVISO                            PIC X(254).
+           77  SDOATU-ESPERADO                    PIC X(254).
+           77  SDOATU                             PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  DIFERENCA                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BCOAVISO
+           AGEAVISO
+           NRAVISO
+           SDOATU-ESPERADO
+           SDOATU
+           SITUACAO
+           DIFERENCA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT BCOAVISO, AGEAVISO, NRAVISO, SDOATU, SITUACAO, :SDOATU-ESPERADO AS SDOATU_ESPERADO, (SDOATU - :SDOATU-ESPERADO) AS DIFERENCA FROM seguros.v0avisos_saldos WHERE bcoaviso = :BCOAVISO AND ageaviso = :AGEAVISO AND nraviso = :NRAVISO AND SDOATU <> :SDOATU-ESPERADO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
