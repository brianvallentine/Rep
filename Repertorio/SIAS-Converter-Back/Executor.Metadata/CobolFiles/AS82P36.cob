@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS82P36.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AUDITORIA - GRAVA VALORES ANTERIOR/NOVO ANTES DO UPDATE EM
+      *- AS82P35
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUSU                             PIC X(254).
+           77  NOMUSU-ANT                         PIC X(254).
+           77  NUMRML-ANT                         PIC X(254).
+           77  DEPTO-ANT                          PIC X(254).
+           77  CENCUS-ANT                         PIC X(254).
+           77  FONTE-ANT                          PIC X(254).
+           77  CHPFUN-ANT                         PIC X(254).
+           77  CODCARGO-ANT                       PIC X(254).
+           77  NOMUSU-NOVO                        PIC X(254).
+           77  NUMRML-NOVO                        PIC X(254).
+           77  DEPTO-NOVO                         PIC X(254).
+           77  CENCUS-NOVO                        PIC X(254).
+           77  FONTE-NOVO                         PIC X(254).
+           77  CHPFUN-NOVO                        PIC X(254).
+           77  CODCARGO-NOVO                      PIC X(254).
+           77  CODUSU-ALTER                       PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUSU
+           NOMUSU-ANT
+           NUMRML-ANT
+           DEPTO-ANT
+           CENCUS-ANT
+           FONTE-ANT
+           CHPFUN-ANT
+           CODCARGO-ANT
+           NOMUSU-NOVO
+           NUMRML-NOVO
+           DEPTO-NOVO
+           CENCUS-NOVO
+           FONTE-NOVO
+           CHPFUN-NOVO
+           CODCARGO-NOVO
+           CODUSU-ALTER.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0usuarios_hist (CODUSU, NOMUSU_ANT, NUMRML_ANT, DEPTO_ANT, CENCUS_ANT, FONTE_ANT, CHPFUN_ANT, CODCARGO_ANT, NOMUSU_NOVO, NUMRML_NOVO, DEPTO_NOVO, CENCUS_NOVO, FONTE_NOVO, CHPFUN_NOVO, CODCARGO_NOVO, CODUSU_ALTER, TIMESTAMP) VALUES (:CODUSU, :NOMUSU-ANT, :NUMRML-ANT, :DEPTO-ANT, :CENCUS-ANT, :FONTE-ANT, :CHPFUN-ANT, :CODCARGO-ANT, :NOMUSU-NOVO, :NUMRML-NOVO, :DEPTO-NOVO, :CENCUS-NOVO, :FONTE-NOVO, :CHPFUN-NOVO, :CODCARGO-NOVO, :CODUSU-ALTER, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
