@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPB0.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- EXPOSICAO DE CESSAO EM COSSEGURO CONSOLIDADA POR CARTEIRA -
+      *- PREMIO CEDIDO x RETIDO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  RAMO                               PIC X(254).
+           77  TPCOSCED                           PIC X(254).
+           77  PRM-CEDIDO                         PIC X(254).
+           77  PRM-RETIDO                         PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           RAMO
+           TPCOSCED
+           PRM-CEDIDO
+           PRM-RETIDO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.TPCOSCED, A.RAMO, SUM(H.VLPRMTOT * A.PCTCED / 100) AS PRM_CEDIDO, SUM(H.VLPRMTOT * (100 - A.PCTCED) / 100) AS PRM_RETIDO FROM seguros.v1apolice A, seguros.v0histoparc H WHERE (A.ramo = :RAMO OR :RAMO = ' ') AND H.num_apolice = A.num_apolice GROUP BY A.TPCOSCED, A.RAMO ORDER BY A.RAMO, A.TPCOSCED END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
