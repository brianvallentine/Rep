@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2IPH7.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- LIQUIDACOES DE RESSEGURO CONFIRMADAS OPERACIONALMENTE (CB2IPH6)
+      *- SEM CONTRAPARTIDA CONTABIL AINDA LANCADA (SITCONTB) NO PERIODO -
+      *- NAO EXISTE TABELA DE RAZAO SEPARADA NESTE ESQUEMA: SITCONTB EM
+      *- V1RCAPCOMP E O PROPRIO INDICADOR DE LANCAMENTO CONTABIL (VER
+      *- MESMA CONVENCAO EM V0HISTOPARC, V1AVISOCRED, V0FOLLOWUP,
+      *- V0HISTNOTCRE), ENTAO A "RECONCILIACAO" E A LISTA DE EXCECAO
+      *- DAS LIQUIDACOES AINDA NAO CONTABILIZADAS
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE-INI                       PIC X(254).
+           77  DTMOVABE-FIM                       PIC X(254).
+           77  FONTE                              PIC X(254).
+           77  NRRCAP                             PIC X(254).
+           77  NRRCAPCO                           PIC X(254).
+           77  OPERACAO                           PIC X(254).
+           77  VLRCAP                             PIC X(254).
+           77  DATARCAP                           PIC X(254).
+           77  DTMOVTO                            PIC X(254).
+           77  SITCONTB                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE-INI
+           DTMOVABE-FIM
+           FONTE
+           NRRCAP
+           NRRCAPCO
+           OPERACAO
+           VLRCAP
+           DATARCAP
+           DTMOVTO
+           SITCONTB.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT FONTE, NRRCAP, NRRCAPCO, OPERACAO, VLRCAP, DATARCAP, DTMOVTO, SITCONTB FROM seguros.v1rcapcomp WHERE operacao IN (200,220) AND situacao = '0' AND dtmovto BETWEEN :DTMOVABE-INI AND :DTMOVABE-FIM AND SITCONTB <> '1' ORDER BY FONTE, NRRCAP, DTMOVTO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
