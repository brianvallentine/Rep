@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GP014.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- CABECALHO COMPLETO DO ENDOSSO EM UMA UNICA CONSULTA - SUBSTITUI
+      *- CB2GP013 + CB2GPA7
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  CODCLIEN                           PIC X(254).
+           77  CODSUBES                           PIC X(254).
+           77  FONTE                              PIC X(254).
+           77  NRPROPOS                           PIC X(254).
+           77  RAMO                               PIC X(254).
+           77  TIPSEGU                            PIC X(254).
+           77  DTINIVIG                           PIC X(254).
+           77  DTTERVIG                           PIC X(254).
+           77  COD-MOEDA-PRM                      PIC X(254).
+           77  DTEMIS                             PIC X(254).
+           77  TIPO-ENDOSSO                       PIC X(254).
+           77  SITUACAO                           PIC X(254).
+           77  CORRECAO                           PIC X(254).
+           77  CODPRODU                           PIC X(254).
+           77  NRRCAP                             PIC X(254).
+           77  ORGAO                              PIC X(254).
+           77  DATPRO                             PIC X(254).
+           77  DATA-LIBERACAO                     PIC X(254).
+           77  VLRCAP                             PIC X(254).
+           77  BCORCAP                            PIC X(254).
+           77  AGERCAP                            PIC X(254).
+           77  DACRCAP                            PIC X(254).
+           77  IDRCAP                             PIC X(254).
+           77  BCOCOBR                            PIC X(254).
+           77  AGECOBR                            PIC X(254).
+           77  DACCOBR                            PIC X(254).
+           77  CDFRACIO                           PIC X(254).
+           77  PCENTRAD                           PIC X(254).
+           77  PCADICIO                           PIC X(254).
+           77  PRESTA1                            PIC X(254).
+           77  QTPARCEL                           PIC X(254).
+           77  QTPRESTA                           PIC X(254).
+           77  QTITENS                            PIC X(254).
+           77  CODTXT                             PIC X(254).
+           77  CDACEITA                           PIC X(254).
+           77  COD-MOEDA-IMP                      PIC X(254).
+           77  COD-USUARIO                        PIC X(254).
+           77  OCORR-ENDERECO                     PIC X(254).
+           77  DATARCAP                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOS
+           CODCLIEN
+           CODSUBES
+           FONTE
+           NRPROPOS
+           RAMO
+           TIPSEGU
+           DTINIVIG
+           DTTERVIG
+           COD-MOEDA-PRM
+           DTEMIS
+           TIPO-ENDOSSO
+           SITUACAO
+           CORRECAO
+           CODPRODU
+           NRRCAP
+           ORGAO
+           DATPRO
+           DATA-LIBERACAO
+           VLRCAP
+           BCORCAP
+           AGERCAP
+           DACRCAP
+           IDRCAP
+           BCOCOBR
+           AGECOBR
+           DACCOBR
+           CDFRACIO
+           PCENTRAD
+           PCADICIO
+           PRESTA1
+           QTPARCEL
+           QTPRESTA
+           QTITENS
+           CODTXT
+           CDACEITA
+           COD-MOEDA-IMP
+           COD-USUARIO
+           OCORR-ENDERECO
+           DATARCAP.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT NUM_APOLICE, NRENDOS, CODCLIEN, CODSUBES, FONTE, NRPROPOS, RAMO, TIPSEGU, DTINIVIG, DTTERVIG, COD_MOEDA_PRM, DTEMIS, TIPO_ENDOSSO, SITUACAO, CORRECAO, CODPRODU, NRRCAP, ORGAO, DATPRO, DATA_LIBERACAO, VLRCAP, BCORCAP, AGERCAP, DACRCAP, IDRCAP, BCOCOBR, AGECOBR, DACCOBR, CDFRACIO, PCENTRAD, PCADICIO, PRESTA1, QTPARCEL, QTPRESTA, QTITENS, CODTXT, CDACEITA, COD_MOEDA_IMP, COD_USUARIO, OCORR_ENDERECO, DATARCAP FROM seguros.v1endosso WHERE num_apolice = :NUM-APOLICE AND nrendos = :NRENDOS END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
