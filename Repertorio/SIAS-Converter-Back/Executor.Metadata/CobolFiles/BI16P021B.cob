@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI16P021B.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RETORNA TODAS AS OCORRENCIAS DO HISTORICO, NAO SOMENTE A ULTIMA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NUM-ENDOSSO                            PIC X(254).
+           77  NUM-PARCELA                           PIC X(254).
+           77  OCORR-HISTORICO                    PIC X(254).
+           77  PRM-TARIFARIO                      PIC X(254).
+           77  VAL-DESCONTO                       PIC X(254).
+           77  VAL-OPERACAO                       PIC X(254).
+           77  DATA-VENCIMENTO                    PIC X(254).
+           77  COD-USUARIO                        PIC X(254).
+           77  TIMESTAMP                          PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NUM-ENDOSSO
+           NUM-PARCELA
+           OCORR-HISTORICO
+           PRM-TARIFARIO
+           VAL-DESCONTO
+           VAL-OPERACAO
+           DATA-VENCIMENTO
+           COD-USUARIO
+           TIMESTAMP.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT OCORR_HISTORICO, PRM_TARIFARIO, VAL_DESCONTO, VAL_OPERACAO, DATA_VENCIMENTO, COD_USUARIO, TIMESTAMP FROM seguros.parcela_historico WHERE num_apolice = :NUM-APOLICE AND num_endosso = :NUM-ENDOSSO AND num_parcela = :NUM-PARCELA ORDER BY OCORR_HISTORICO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
