@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2IP16.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- HISTORICO DE COTACOES DA MOEDA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUNIMO                           PIC X(254).
+           77  NOMEUNIM                           PIC X(254).
+           77  VALCPR                             PIC X(254).
+           77  DTINIVIG                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUNIMO
+           NOMEUNIM
+           VALCPR
+           DTINIVIG.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CODUNIMO, NOMEUNIM, VALCPR, DTINIVIG FROM seguros.v1moeda WHERE codunimo = :CODUNIMO ORDER BY DTINIVIG DESC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
