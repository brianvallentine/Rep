@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS94P642IN.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA TENTATIVA DE AUTORIZACAO BLOQUEADA PELO LIMITE DIARIO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-USUARIO                        PIC X(254).
+           77  COD-APLICACAO                      PIC X(254).
+           77  TIPO-AUTORIZACAO                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-USUARIO
+           COD-APLICACAO
+           TIPO-AUTORIZACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0autoriz_bloqueada (COD_USUARIO, COD_APLICACAO, TIPO_AUTORIZACAO, TIMESTAMP) VALUES (:COD-USUARIO, :COD-APLICACAO, :TIPO-AUTORIZACAO, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
