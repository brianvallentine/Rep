@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC19P029.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- VERIFICA PEDIDO DUPLICADO - EXECUTAR ANTES DE AC19P030;
+      *- QT_PENDENTE > 0 REJEITA COM MSG DE PEDIDO JA EXISTENTE
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUSU                             PIC X(254).
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  DATA-SOLICITACAO                   PIC X(254).
+           77  DATA-REFERENCIA                    PIC X(254).
+           77  QT-PENDENTE                        PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUSU
+           IDSISTEM
+           CODRELAT
+           CONGENER
+           DATA-SOLICITACAO
+           DATA-REFERENCIA
+           QT-PENDENTE.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT COUNT(*) AS QT_PENDENTE FROM seguros.v1relatorios WHERE CODUSU = :CODUSU AND IDSISTEM = :IDSISTEM AND CODRELAT = :CODRELAT AND CONGENER = :CONGENER AND DATA_SOLICITACAO = :DATA-SOLICITACAO AND DATA_REFERENCIA = :DATA-REFERENCIA END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
