@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP216.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- VALIDA COMISSAO E MARGEM CONTRA O TETO DO PRODUTO - EXECUTAR
+      *- ANTES DE CB2JP215
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODPRODU                           PIC X(254).
+           77  VLR-COMIS-CEF                      PIC X(254).
+           77  MARGEM-COMERCIAL                   PIC X(254).
+           77  IND-APROVADO                       PIC X(254).
+           77  VLR-COMIS-TETO                     PIC X(254).
+           77  MARGEM-TETO                        PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODPRODU
+           VLR-COMIS-CEF
+           MARGEM-COMERCIAL
+           IND-APROVADO
+           VLR-COMIS-TETO
+           MARGEM-TETO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CASE WHEN :VLR-COMIS-CEF > VLR_COMIS_TETO OR :MARGEM-COMERCIAL > MARGEM_TETO THEN 'N' ELSE 'S' END AS IND_APROVADO, VLR_COMIS_TETO, MARGEM_TETO FROM seguros.v0tetocomprod WHERE codprodu = :CODPRODU END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
