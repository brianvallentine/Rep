@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB51P036.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- REGISTRA UNIFICACAO GUIADA DE CADASTRO DUPLICADO DE PESSOA
+      *- FISICA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  COD-PESSOA-ORIGEM                  PIC X(254).
+           77  COD-PESSOA-DESTINO                 PIC X(254).
+           77  CODUSU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           COD-PESSOA-ORIGEM
+           COD-PESSOA-DESTINO
+           CODUSU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.ge_pessoa_fisica_merge (COD_PESSOA_ORIGEM, COD_PESSOA_DESTINO, CODUSU, TIMESTAMP) VALUES (:COD-PESSOA-ORIGEM, :COD-PESSOA-DESTINO, :CODUSU, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
