@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC10PF8.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RELATORIO DE VARIACAO DE PREMIO ENDOSSO x EMISSAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  NRPARCEL                           PIC X(254).
+           77  PRM-TARIFARIO-ORIG                 PIC X(254).
+           77  VLPRMLIQ-ORIG                      PIC X(254).
+           77  VLPRMTOT-ORIG                      PIC X(254).
+           77  PRM-TARIFARIO-ENDO                 PIC X(254).
+           77  VLPRMLIQ-ENDO                      PIC X(254).
+           77  VLPRMTOT-ENDO                      PIC X(254).
+           77  VARIACAO-PRMTOT                    PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOS
+           NRPARCEL
+           PRM-TARIFARIO-ORIG
+           VLPRMLIQ-ORIG
+           VLPRMTOT-ORIG
+           PRM-TARIFARIO-ENDO
+           VLPRMLIQ-ENDO
+           VLPRMTOT-ENDO
+           VARIACAO-PRMTOT.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.PRM_TARIFARIO AS PRM_TARIFARIO_ORIG, A.VLPRMLIQ AS VLPRMLIQ_ORIG, A.VLPRMTOT AS VLPRMTOT_ORIG, B.PRM_TARIFARIO AS PRM_TARIFARIO_ENDO, B.VLPRMLIQ AS VLPRMLIQ_ENDO, B.VLPRMTOT AS VLPRMTOT_ENDO, (B.VLPRMTOT - A.VLPRMTOT) AS VARIACAO_PRMTOT FROM seguros.v1histoparc A, seguros.v1histoparc B WHERE A.num_apolice = :NUM-APOLICE AND A.nrendos = :NRENDOS AND A.nrparcel = :NRPARCEL AND A.operacao = 101 AND B.num_apolice = A.num_apolice AND B.nrparcel = A.nrparcel AND B.nrendos = :NRENDOS AND B.operacao = 801 END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
