@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC19P031.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- ATUALIZA SITUACAO DE PROCESSAMENTO DO PEDIDO DE RELATORIO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  SITU-PROC                          PIC X(254).
+           77  DTHR-CONCLUSAO                     PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  DATA-SOLICITACAO                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           SITU-PROC
+           DTHR-CONCLUSAO
+           CODUSU
+           IDSISTEM
+           CODRELAT
+           DATA-SOLICITACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR UPDATE seguros.v0relatorios SET SITU_PROC = :SITU-PROC, DTHR_CONCLUSAO = :DTHR-CONCLUSAO WHERE codusu = :CODUSU AND idsistem = :IDSISTEM AND codrelat = :CODRELAT AND data_solicitacao = :DATA-SOLICITACAO END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
