@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPCA.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA AUDITORIA DA REVERSAO DE MATCH EXECUTADA POR CB2GPC9
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOSC                           PIC X(254).
+           77  NRPARCELC                          PIC X(254).
+           77  NRENDOSR                           PIC X(254).
+           77  NRPARCELR                          PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  MOTIVO                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NRENDOSC
+           NRPARCELC
+           NRENDOSR
+           NRPARCELR
+           CODUSU
+           MOTIVO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0notascred_hist (NUM_APOLICE, NRENDOSC, NRPARCELC, NRENDOSR, NRPARCELR, CODUSU, MOTIVO, ACAO, TIMESTAMP) VALUES (:NUM-APOLICE, :NRENDOSC, :NRPARCELC, :NRENDOSR, :NRPARCELR, :CODUSU, :MOTIVO, 'REVERSAO', current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
