@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB1NP086.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AGING DE LANCAMENTOS DE LIQUIDACAO DE RESSEGURO/CAPITALIZACAO EM
+      *- ABERTO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  NRAVISO                            PIC X(254).
+           77  DTMOVABE                           PIC X(254).
+           77  FONTE                              PIC X(254).
+           77  NRRCAP                             PIC X(254).
+           77  OPERACAO                           PIC X(254).
+           77  DTMOVTO                            PIC X(254).
+           77  VLRCAP                             PIC X(254).
+           77  QTDIAS-ABERTO                      PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BCOAVISO
+           AGEAVISO
+           NRAVISO
+           DTMOVABE
+           FONTE
+           NRRCAP
+           OPERACAO
+           DTMOVTO
+           VLRCAP
+           QTDIAS-ABERTO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT FONTE, NRRCAP, OPERACAO, DTMOVTO, VLRCAP, (DAYS(:DTMOVABE) - DAYS(DTMOVTO)) AS QTDIAS_ABERTO FROM seguros.v1rcapcomp WHERE bcoaviso = :BCOAVISO AND ageaviso = :AGEAVISO AND nraviso = :NRAVISO AND situacao = '0' ORDER BY NRRCAP, QTDIAS_ABERTO DESC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
