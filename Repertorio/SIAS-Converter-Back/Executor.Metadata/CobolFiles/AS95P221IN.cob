@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS95P221IN.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RELATORIO DIARIO DE TENTATIVAS DE AUTORIZACAO BLOQUEADAS PELO
+      *- LIMITE
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+           77  COD-APLICACAO                      PIC X(254).
+           77  TIPO-AUTORIZACAO                   PIC X(254).
+           77  QT-BLOQUEADAS                      PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE
+           COD-APLICACAO
+           TIPO-AUTORIZACAO
+           QT-BLOQUEADAS.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT COD_APLICACAO, TIPO_AUTORIZACAO, COUNT(*) AS QT_BLOQUEADAS FROM seguros.v0autoriz_bloqueada WHERE DATE(TIMESTAMP) = :DTMOVABE GROUP BY COD_APLICACAO, TIPO_AUTORIZACAO ORDER BY QT_BLOQUEADAS DESC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
