@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2IP17.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- ALERTA DE VARIACAO DE COTACAO ACIMA DO LIMITE CONFIGURAVEL
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODUNIMO                           PIC X(254).
+           77  PCT-LIMITE                         PIC X(254).
+           77  VALCPR-NOVO                        PIC X(254).
+           77  DTINIVIG-NOVO                      PIC X(254).
+           77  VALCPR-ANT                         PIC X(254).
+           77  PCT-VARIACAO                       PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODUNIMO
+           PCT-LIMITE
+           VALCPR-NOVO
+           DTINIVIG-NOVO
+           VALCPR-ANT
+           PCT-VARIACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.CODUNIMO, A.VALCPR AS VALCPR_NOVO, A.DTINIVIG AS DTINIVIG_NOVO, B.VALCPR AS VALCPR_ANT, ((A.VALCPR - B.VALCPR) * 100 / B.VALCPR) AS PCT_VARIACAO FROM seguros.v1moeda A, seguros.v1moeda B WHERE A.codunimo = :CODUNIMO AND B.codunimo = A.codunimo AND B.DTINIVIG = (SELECT MAX(C.DTINIVIG) FROM seguros.v1moeda C WHERE C.codunimo = A.codunimo AND C.DTINIVIG < A.DTINIVIG) AND ABS((A.VALCPR - B.VALCPR) * 100 / B.VALCPR) > :PCT-LIMITE END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
