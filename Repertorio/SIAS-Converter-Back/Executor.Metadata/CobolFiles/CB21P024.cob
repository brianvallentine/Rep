@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB21P024.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- AGENDA REAPRESENTACAO AUTOMATICA DE DEBITO CEF RECUSADO APOS
+      *- CARENCIA DE 2 DIAS
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DTMOVABE                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DTMOVABE.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0redebito_agenda (COD_CONVENIO, NUM_APOLICE, NRENDOS, COD_AGENCIA_DEB, OPER_CONTA_DEB, NUM_CONTA_DEB, DIG_CONTA_DEB, DTVENCTO, DT_REAPRESENT, SITUACAO) SELECT M.COD_CONVENIO, M.NUM_APOLICE, M.NRENDOS, M.COD_AGENCIA_DEB, M.OPER_CONTA_DEB, M.NUM_CONTA_DEB, M.DIG_CONTA_DEB, M.DTVENCTO, (M.DTVENCTO + 2 DAYS), '0' FROM seguros.v0movdebcc_cef M, seguros.v0cdretornocef C WHERE (M.DTVENCTO + 2 DAYS) = :DTMOVABE AND M.COD_RETORNO_CEF = C.COD_RETORNO_CEF AND C.IND_RETENTATIVA = '1' END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
