@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI14P051.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA MODELO DE CRITERIOS PARA REUTILIZACAO EM PEDIDOS FUTUROS
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NOME-MODELO                        PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  IDSISTEM                           PIC X(254).
+           77  CODRELAT                           PIC X(254).
+           77  ORGAO                              PIC X(254).
+           77  FONTE                              PIC X(254).
+           77  RAMO                               PIC X(254).
+           77  MODALIDA                           PIC X(254).
+           77  CONGENER                           PIC X(254).
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  NRPARCEL                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NOME-MODELO
+           CODUSU
+           IDSISTEM
+           CODRELAT
+           ORGAO
+           FONTE
+           RAMO
+           MODALIDA
+           CONGENER
+           NUM-APOLICE
+           NRENDOS
+           NRPARCEL.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0relatorios_modelo (NOME_MODELO, CODUSU, IDSISTEM, CODRELAT, ORGAO, FONTE, RAMO, MODALIDA, CONGENER, NUM_APOLICE, NRENDOS, NRPARCEL, TIMESTAMP) VALUES (:NOME-MODELO, :CODUSU, :IDSISTEM, :CODRELAT, :ORGAO, :FONTE, :RAMO, :MODALIDA, :CONGENER, :NUM-APOLICE, :NRENDOS, :NRPARCEL, current timestamp) END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
