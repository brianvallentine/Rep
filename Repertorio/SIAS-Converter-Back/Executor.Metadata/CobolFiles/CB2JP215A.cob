@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2JP215A.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA CONFIGURACAO ANTERIOR DE DEBITO EM CONTA ANTES DE NOVA
+      *- INCLUSAO EM CB2JP214
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  AGECOBR                            PIC X(254).
+           77  COD-AGENCIA-DEB                    PIC X(254).
+           77  NUM-CONTA-DEB                      PIC X(254).
+           77  DIA-DEBITO                         PIC X(254).
+           77  NUM-CARTAO                         PIC X(254).
+           77  CODUSU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           AGECOBR
+           COD-AGENCIA-DEB
+           NUM-CONTA-DEB
+           DIA-DEBITO
+           NUM-CARTAO
+           CODUSU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0apolcob_hist (NUM_APOLICE, AGECOBR, COD_AGENCIA_DEB, NUM_CONTA_DEB, DIA_DEBITO, NUM_CARTAO, CODUSU, TIMESTAMP) SELECT NUM_APOLICE, AGECOBR, COD_AGENCIA_DEB, NUM_CONTA_DEB, DIA_DEBITO, NUM_CARTAO, :CODUSU, current timestamp FROM seguros.v0apolcob WHERE num_apolice = :NUM-APOLICE END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
