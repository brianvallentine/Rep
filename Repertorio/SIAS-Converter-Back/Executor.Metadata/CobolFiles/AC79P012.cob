@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC79P012.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- CONFIRMACAO PERIODICA DE NEGOCIOS ACEITOS PARA O LIDER
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODLIDER                           PIC X(254).
+           77  ORDLIDER                           PIC X(254).
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  SITUACAO                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODLIDER
+           ORDLIDER
+           NUM-APOLICE
+           NRENDOS
+           SITUACAO.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT NUM_APOLICE, NRENDOS, SITUACAO FROM seguros.v1cossegace WHERE codlider = :CODLIDER AND ordlider = :ORDLIDER AND situacao = '1' ORDER BY NUM_APOLICE, NRENDOS END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
