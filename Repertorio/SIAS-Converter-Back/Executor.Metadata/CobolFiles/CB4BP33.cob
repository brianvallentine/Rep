@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB4BP33.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RELATORIO DE EFETIVIDADE DA MALA DIRETA DE COBRANCA DE ATRASO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  DATA-ENVIO-INI                     PIC X(254).
+           77  DATA-ENVIO-FIM                     PIC X(254).
+           77  RESULTADO-COBR                     PIC X(254).
+           77  QTDE-ENVIOS                        PIC X(254).
+           77  QTDE-PAGOS                         PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           DATA-ENVIO-INI
+           DATA-ENVIO-FIM
+           RESULTADO-COBR
+           QTDE-ENVIOS
+           QTDE-PAGOS.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT RESULTADO_COBR, COUNT(*) AS QTDE_ENVIOS, SUM(CASE WHEN RESULTADO_COBR = '1' THEN 1 ELSE 0 END) AS QTDE_PAGOS FROM seguros.cb_mala_parcatraso WHERE data_envio BETWEEN :DATA-ENVIO-INI AND :DATA-ENVIO-FIM GROUP BY RESULTADO_COBR END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
