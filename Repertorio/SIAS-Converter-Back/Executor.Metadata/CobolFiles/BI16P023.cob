@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BI16P023.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- EXTRATO CONSOLIDADO ESTILO 'DECLARATIONS PAGE' - CABECALHO,
+      *- ENDOSSO E COBERTURAS
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NUM-ITEM                           PIC X(254).
+           77  COD-CLIENTE                        PIC X(254).
+           77  COD-MODALIDADE                     PIC X(254).
+           77  ORGAO-EMISSOR                      PIC X(254).
+           77  RAMO-EMISSOR                       PIC X(254).
+           77  COD-PRODUTO                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  DTINIVIG                           PIC X(254).
+           77  DTTERVIG                           PIC X(254).
+           77  RAMOFR                             PIC X(254).
+           77  MODALIFR                           PIC X(254).
+           77  COD-COBERTURA                      PIC X(254).
+           77  DATA-INIVIGENCIA                   PIC X(254).
+           77  DATA-TERVIGENCIA                   PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NUM-ITEM
+           COD-CLIENTE
+           COD-MODALIDADE
+           ORGAO-EMISSOR
+           RAMO-EMISSOR
+           COD-PRODUTO
+           NRENDOS
+           DTINIVIG
+           DTTERVIG
+           RAMOFR
+           MODALIFR
+           COD-COBERTURA
+           DATA-INIVIGENCIA
+           DATA-TERVIGENCIA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT A.COD_CLIENTE, A.NUM_APOLICE, A.NUM_ITEM, A.COD_MODALIDADE, A.ORGAO_EMISSOR, A.RAMO_EMISSOR, A.COD_PRODUTO, B.NRENDOS, B.DTINIVIG, B.DTTERVIG, C.RAMOFR, C.MODALIFR, C.COD_COBERTURA, C.DATA_INIVIGENCIA, C.DATA_TERVIGENCIA FROM seguros.apolices A, seguros.v1endosso B, seguros.v1coberapol C WHERE A.num_apolice = :NUM-APOLICE AND A.num_item = :NUM-ITEM AND B.num_apolice = A.num_apolice AND C.num_apolice = A.num_apolice AND C.nrendos = B.nrendos ORDER BY C.RAMOFR, C.MODALIFR END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
