@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS01PC1.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- EXPORTA ARVORE COMPLETA DE MENU/AUTORIZACAO EM UMA UNICA PASSADA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODSIS                             PIC X(254).
+           77  SUBSIS                             PIC X(254).
+           77  CODGRU                             PIC X(254).
+           77  SUBGRU                             PIC X(254).
+           77  CODITE                             PIC X(254).
+           77  SUBITE                             PIC X(254).
+           77  CODAPL                             PIC X(254).
+           77  NOMGRU                             PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODSIS
+           SUBSIS
+           CODGRU
+           SUBGRU
+           CODITE
+           SUBITE
+           CODAPL
+           NOMGRU.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CODSIS, SUBSIS, CODGRU, SUBGRU, CODITE, SUBITE, CODAPL, NOMGRU FROM seguros.v1estrutur WHERE codsis = :CODSIS ORDER BY CODSIS, SUBSIS, CODGRU, SUBGRU, CODITE, SUBITE END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
