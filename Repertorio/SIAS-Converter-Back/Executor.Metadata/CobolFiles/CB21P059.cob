@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB21P059.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- CONSULTA UNIFICADA DE MANDATO DE DEBITO CEF POR APOLICE, CONTA
+      *- OU CARTAO
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  NUM-APOLICE                        PIC X(254).
+           77  NUM-CONTA-DEB                      PIC X(254).
+           77  NUM-CARTAO                         PIC X(254).
+           77  COD-CONVENIO                       PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  COD-AGENCIA-DEB                    PIC X(254).
+           77  OPER-CONTA-DEB                     PIC X(254).
+           77  DIG-CONTA-DEB                      PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           NUM-APOLICE
+           NUM-CONTA-DEB
+           NUM-CARTAO
+           COD-CONVENIO
+           NRENDOS
+           COD-AGENCIA-DEB
+           OPER-CONTA-DEB
+           DIG-CONTA-DEB.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT COD_CONVENIO, NUM_APOLICE, NRENDOS, COD_AGENCIA_DEB, OPER_CONTA_DEB, NUM_CONTA_DEB, DIG_CONTA_DEB, NUM_CARTAO FROM seguros.v0movdebcc_cef WHERE (:NUM-APOLICE <> ' ' AND NUM_APOLICE = :NUM-APOLICE) OR (:NUM-CONTA-DEB <> ' ' AND NUM_CONTA_DEB = :NUM-CONTA-DEB) OR (:NUM-CARTAO <> ' ' AND NUM_CARTAO = :NUM-CARTAO) ORDER BY COD_CONVENIO, NUM_APOLICE, NRENDOS END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
