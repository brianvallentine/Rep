@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AS91P631DL.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- GRAVA HISTORICO ANTES DA EXCLUSAO EXECUTADA POR AS91P630DL
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODSIS                             PIC X(254).
+           77  SUBSIS                             PIC X(254).
+           77  CODGRU                             PIC X(254).
+           77  SUBGRU                             PIC X(254).
+           77  CODITE                             PIC X(254).
+           77  SUBITE                             PIC X(254).
+           77  CODUSU                             PIC X(254).
+           77  CODUSU-REVOGA                      PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODSIS
+           SUBSIS
+           CODGRU
+           SUBGRU
+           CODITE
+           SUBITE
+           CODUSU
+           CODUSU-REVOGA.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR INSERT INTO seguros.v0autoriza_hist (CODSIS, SUBSIS, CODGRU, SUBGRU, CODITE, SUBITE, CODUSU, CODUSU_REVOGA, DTHR_REVOGA) SELECT CODSIS, SUBSIS, CODGRU, SUBGRU, CODITE, SUBITE, CODUSU, :CODUSU-REVOGA, current timestamp FROM seguros.v0autoriza WHERE codsis = :CODSIS AND subsis = :SUBSIS AND codgru = :CODGRU AND subgru = :SUBGRU AND codite = :CODITE AND subite = :SUBITE AND codusu = :CODUSU END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
