@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB2GPF7.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RANKING DE MOTIVOS DE REJEICAO POR BANCO/AGENCIA
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  BCOAVISO                           PIC X(254).
+           77  AGEAVISO                           PIC X(254).
+           77  DSERRO                             PIC X(254).
+           77  QTDE                               PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           BCOAVISO
+           AGEAVISO
+           DSERRO
+           QTDE.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT CD.DSERRO, COUNT(*) AS QTDE FROM seguros.v0followup F, seguros.v0cdrejeicao CD WHERE F.bcoaviso = :BCOAVISO AND F.ageaviso = :AGEAVISO AND CD.cderro IN (F.CDERRO01, F.CDERRO02, F.CDERRO03, F.CDERRO04, F.CDERRO05, F.CDERRO06) GROUP BY CD.DSERRO ORDER BY QTDE DESC END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
