@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC73P004.
+      *---------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------*
+      *---------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+      *-------------*
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *--------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *-----------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *----------------------------------------------------------------*
+      *- RELACAO DE APOLICES ACEITAS COMO CONGENERE SEGUIDORA POR LIDER
+      *----------------------------------------------------------------*
+      *-----------------------*
+       LINKAGE SECTION.
+      *-----------------------*
+           77  CODLIDER                           PIC X(254).
+           77  ORDLIDER                           PIC X(254).
+           77  APOLIDER                           PIC X(254).
+           77  ENDOSLID                           PIC X(254).
+           77  NUM-APOLICE                        PIC X(254).
+           77  NRENDOS                            PIC X(254).
+           77  PCPARTIC                           PIC X(254).
+      *------------------*
+       PROCEDURE DIVISION USING
+           CODLIDER
+           ORDLIDER
+           APOLIDER
+           ENDOSLID
+           NUM-APOLICE
+           NRENDOS
+           PCPARTIC.
+      *------------------*
+      *--------------*
+       0000-PRINCIPAL.
+      *--------------*
+           EXEC SQL DECLARE CUR1 WITH RETURN WITH HOLD FOR SELECT T1.CODLIDER, T1.ORDLIDER, T1.APOLIDER, T1.ENDOSLID, T2.NUM_APOLICE, T2.NRENDOS, T2.PCPARTIC FROM seguros.v1endosso T1, seguros.v1endosso T2 WHERE T1.num_apolice = T2.num_apolice AND T1.nrendos = T2.nrendos AND T1.CODLIDER = :CODLIDER ORDER BY T1.CODLIDER, T2.NUM_APOLICE END-EXEC
+      *
+           OPEN CUR1.
+           STOP RUN.
